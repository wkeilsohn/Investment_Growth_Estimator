@@ -0,0 +1,347 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PINVBAT.
+       AUTHOR. WILLIAM-KEILSOHN.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-FILE ASSIGN TO "TRANFILE"
+             ORGANIZATION IS SEQUENTIAL
+             FILE STATUS IS WS-TRAN-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "PINVRPT"
+             ORGANIZATION IS SEQUENTIAL
+             FILE STATUS IS WS-RPT-STATUS.
+           SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO "PINVCKPT"
+             ORGANIZATION IS SEQUENTIAL
+             FILE STATUS IS WS-CKPT-STATUS.
+           SELECT OPTIONAL BROKERAGE-FEED-FILE ASSIGN TO "BROKFEED"
+             ORGANIZATION IS RELATIVE
+             ACCESS MODE IS DYNAMIC
+             RELATIVE KEY IS WS-FEED-KEY
+             FILE STATUS IS WS-FEED-STATUS.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+             ORGANIZATION IS SEQUENTIAL
+             FILE STATUS IS WS-AUDIT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD TRANSACTION-FILE.
+           COPY TRANREC.
+       FD REPORT-FILE.
+           COPY RPTLINE.
+       FD CHECKPOINT-FILE.
+           COPY CKPTREC.
+       FD BROKERAGE-FEED-FILE.
+           COPY FEEDREC.
+       FD AUDIT-LOG-FILE.
+           COPY AUDITLOG.
+       WORKING-STORAGE SECTION.
+       01 WS-TRAN-STATUS PIC X(2) VALUE "00".
+         88 TRAN-OK VALUE "00".
+         88 TRAN-EOF VALUE "10".
+       01 WS-RPT-STATUS PIC X(2) VALUE "00".
+         88 RPT-NOT-FOUND VALUE "35".
+       01 WS-CKPT-STATUS PIC X(2) VALUE "00".
+       01 WS-EOF-SWITCH PIC 9 VALUE 0.
+         88 END-OF-TRANSACTIONS VALUE 1.
+       01 WS-RECORD-COUNT PIC 9(7) VALUE 0.
+       01 WS-RESTART-COUNT PIC 9(7) VALUE 0.
+       01 WS-CHECKPOINT-INTERVAL PIC 9(5) VALUE 100.
+       01 WS-SKIP-IDX PIC 9(7) VALUE 0.
+       01 WS-FEED-KEY PIC 9(6) VALUE 0.
+       01 WS-FEED-STATUS PIC X(2) VALUE "00".
+         88 FEED-RECORD-NOT-FOUND VALUE "23" "35".
+       01 WS-FEED-OPEN PIC 9 VALUE 0.
+         88 FEED-IS-OPEN VALUE 1.
+       01 WS-FEED-DIFF PIC S9(10) VALUE 0.
+       01 WS-FEED-TOLERANCE PIC 9(10) VALUE 100.
+       01 WS-AUDIT-STATUS PIC X(2) VALUE "00".
+         88 AUDIT-NOT-FOUND VALUE "35".
+       01 WS-CURRENT-DATE-FIELDS.
+         05 WS-CURRENT-DATE.
+           10 WS-CURRENT-YEAR PIC 9(4).
+           10 WS-CURRENT-MONTH PIC 9(2).
+           10 WS-CURRENT-DAY PIC 9(2).
+         05 WS-CURRENT-TIME.
+           10 WS-CURRENT-HOUR PIC 9(2).
+           10 WS-CURRENT-MINUTE PIC 9(2).
+           10 WS-CURRENT-SECOND PIC 9(2).
+           10 WS-CURRENT-MS PIC 9(2).
+         05 WS-DIFF-FROM-GMT PIC S9(4).
+       01 WS-AGE PIC 9(3) VALUE 0.
+       01 WS-GOAL-AGE PIC 9(3) VALUE 0.
+       01 WS-YEARS-TO-GROW PIC 9(3) VALUE 0.
+       01 WS-MONTH-NAME PIC A(10).
+       01 WS-BIRTH-DAY-COMMON PIC X(20).
+       01 WS-GOAL-FORMAT PIC X(20) VALUE SPACES.
+       01 WS-DIFF-FORMAT PIC X(20) VALUE SPACES.
+       01 WS-BALANCE-FORMAT PIC X(20) VALUE SPACES.
+       01 WS-GOAL-AMOUNT-FORMAT PIC X(20) VALUE SPACES.
+       01 WS-MONEY-RAW PIC 9(10) VALUE ZEROS.
+       01 WS-MONEY-EDITED PIC Z(2),ZZZ,ZZZ,ZZZ.99CR.
+       01 WS-MONEY-FORMATTED PIC X(20) VALUE SPACES.
+       01 WS-CURRENCY-SYMBOL PIC X VALUE "$".
+
+       PROCEDURE DIVISION.
+
+       MAIN-PARA.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-FIELDS
+           .
+           PERFORM READ-CHECKPOINT-PARA
+           .
+           PERFORM OPEN-FILES-PARA
+           .
+           PERFORM OPEN-AUDIT-PARA
+           .
+           PERFORM SKIP-TO-RESTART-PARA
+           .
+           PERFORM READ-TRANSACTION-PARA
+           .
+           PERFORM PROCESS-CLIENT-PARA
+             UNTIL END-OF-TRANSACTIONS
+           .
+           PERFORM RESET-CHECKPOINT-PARA
+           .
+           PERFORM CLOSE-FILES-PARA
+           .
+           PERFORM CLOSE-AUDIT-PARA
+           .
+           DISPLAY "PINVBAT PROCESSED " WS-RECORD-COUNT " CLIENTS."
+           .
+           STOP RUN
+           .
+
+       READ-CHECKPOINT-PARA.
+           OPEN INPUT CHECKPOINT-FILE
+           .
+           IF WS-CKPT-STATUS = "00" THEN
+               READ CHECKPOINT-FILE
+                 AT END
+                   MOVE 0 TO WS-RESTART-COUNT
+                 NOT AT END
+                   MOVE CKPT-RECORD-COUNT TO WS-RESTART-COUNT
+                   DISPLAY "RESTARTING AFTER CHECKPOINT: "
+                     WS-RESTART-COUNT " RECORDS ALREADY PROCESSED."
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           ELSE
+               MOVE 0 TO WS-RESTART-COUNT
+               CLOSE CHECKPOINT-FILE
+           END-IF
+           .
+
+       SKIP-TO-RESTART-PARA.
+           IF WS-RESTART-COUNT > 0 THEN
+               MOVE WS-RESTART-COUNT TO WS-RECORD-COUNT
+               PERFORM VARYING WS-SKIP-IDX FROM 1 BY 1
+                 UNTIL WS-SKIP-IDX > WS-RESTART-COUNT
+                   PERFORM READ-TRANSACTION-PARA
+               END-PERFORM
+           END-IF
+           .
+
+       WRITE-CHECKPOINT-PARA.
+           MOVE TRN-CLIENT-ID TO CKPT-LAST-CLIENT-ID
+           .
+           MOVE WS-RECORD-COUNT TO CKPT-RECORD-COUNT
+           .
+           OPEN OUTPUT CHECKPOINT-FILE
+           .
+           WRITE CHECKPOINT-RECORD
+           .
+           CLOSE CHECKPOINT-FILE
+           .
+
+       RESET-CHECKPOINT-PARA.
+           OPEN OUTPUT CHECKPOINT-FILE
+           .
+           CLOSE CHECKPOINT-FILE
+           .
+
+       OPEN-FILES-PARA.
+           OPEN INPUT TRANSACTION-FILE
+           .
+           OPEN INPUT BROKERAGE-FEED-FILE
+           .
+           IF WS-FEED-STATUS = "00" THEN
+               MOVE 1 TO WS-FEED-OPEN
+           ELSE
+               MOVE 0 TO WS-FEED-OPEN
+           END-IF
+           .
+           IF WS-RESTART-COUNT > 0 THEN
+               OPEN EXTEND REPORT-FILE
+               IF RPT-NOT-FOUND THEN
+                   OPEN OUTPUT REPORT-FILE
+                   CLOSE REPORT-FILE
+                   OPEN EXTEND REPORT-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT REPORT-FILE
+           END-IF
+           .
+
+       CLOSE-FILES-PARA.
+           CLOSE TRANSACTION-FILE
+           CLOSE REPORT-FILE
+           .
+           IF FEED-IS-OPEN THEN
+               CLOSE BROKERAGE-FEED-FILE
+           END-IF
+           .
+
+       OPEN-AUDIT-PARA.
+           OPEN EXTEND AUDIT-LOG-FILE
+           .
+           IF AUDIT-NOT-FOUND THEN
+               OPEN OUTPUT AUDIT-LOG-FILE
+               CLOSE AUDIT-LOG-FILE
+               OPEN EXTEND AUDIT-LOG-FILE
+           END-IF
+           .
+
+       CLOSE-AUDIT-PARA.
+           CLOSE AUDIT-LOG-FILE
+           .
+
+       WRITE-AUDIT-PARA.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-FIELDS
+           .
+           MOVE WS-CURRENT-DATE TO AUD-RUN-DATE
+           .
+           MOVE WS-CURRENT-HOUR TO AUD-RUN-HOUR
+           .
+           MOVE WS-CURRENT-MINUTE TO AUD-RUN-MINUTE
+           .
+           MOVE WS-CURRENT-SECOND TO AUD-RUN-SECOND
+           .
+           MOVE TRN-CLIENT-ID TO AUD-CLIENT-ID
+           .
+           MOVE TRN-BIRTH-YEAR TO AUD-BIRTH-YEAR
+           .
+           MOVE TRN-BIRTH-MONTH TO AUD-BIRTH-MONTH
+           .
+           MOVE TRN-BIRTH-DAY TO AUD-BIRTH-DAY
+           .
+           MOVE TRN-STARTING-AMOUNT TO AUD-STARTING-AMOUNT
+           .
+           MOVE TRN-GOAL-AMOUNT TO AUD-GOAL-AMOUNT
+           .
+           MOVE TRN-PERCENT-RATE TO AUD-PERCENT-CHANGE-YEAR
+           .
+           MOVE WS-YEARS-TO-GROW TO AUD-YEARS-TO-GROW
+           .
+           MOVE WS-GOAL-AGE TO AUD-GOAL-AGE
+           .
+           WRITE AUDIT-LOG-RECORD
+           .
+
+       RECONCILE-FEED-PARA.
+           IF FEED-IS-OPEN THEN
+               MOVE TRN-CLIENT-ID TO WS-FEED-KEY
+               READ BROKERAGE-FEED-FILE
+                 INVALID KEY
+                   CONTINUE
+                 NOT INVALID KEY
+                   COMPUTE WS-FEED-DIFF =
+                     TRN-STARTING-AMOUNT - FEED-REPORTED-BALANCE
+                   IF FUNCTION ABS(WS-FEED-DIFF) > WS-FEED-TOLERANCE
+                     THEN
+                       DISPLAY "*** RECONCILIATION WARNING: CLIENT "
+                         TRN-CLIENT-ID " ENTERED STARTING AMOUNT "
+                         "DOES NOT MATCH BROKERAGE FEED BALANCE OF "
+                         FEED-REPORTED-BALANCE " ***"
+                   END-IF
+               END-READ
+           END-IF
+           .
+
+       READ-TRANSACTION-PARA.
+           READ TRANSACTION-FILE
+             AT END
+               MOVE 1 TO WS-EOF-SWITCH
+           END-READ
+           .
+
+       PROCESS-CLIENT-PARA.
+           ADD 1 TO WS-RECORD-COUNT
+           .
+           CALL "P_Age" USING WS-CURRENT-DAY,
+                             WS-CURRENT-MONTH,
+                             WS-CURRENT-YEAR,
+                             TRN-BIRTH-DAY,
+                             TRN-BIRTH-MONTH,
+                             TRN-BIRTH-YEAR,
+                             WS-AGE
+           .
+           PERFORM RECONCILE-FEED-PARA
+           .
+           CALL "PINV2" USING TRN-STARTING-AMOUNT,
+                              TRN-GOAL-AMOUNT,
+                              WS-AGE,
+                              WS-GOAL-AGE,
+                              WS-YEARS-TO-GROW,
+                              TRN-PERCENT-RATE
+           .
+           CALL "PINV3" USING TRN-PERCENT-RATE,
+                              TRN-STARTING-AMOUNT,
+                              WS-YEARS-TO-GROW,
+                              TRN-CURRENCY-SYMBOL,
+                              WS-GOAL-FORMAT,
+                              WS-DIFF-FORMAT
+           .
+           PERFORM BUILD-REPORT-LINE-PARA
+           .
+           WRITE INVESTMENT-REPORT-LINE
+           .
+           PERFORM WRITE-AUDIT-PARA
+           .
+           IF FUNCTION MOD(WS-RECORD-COUNT, WS-CHECKPOINT-INTERVAL) = 0
+             THEN
+               PERFORM WRITE-CHECKPOINT-PARA
+           END-IF
+           .
+           PERFORM READ-TRANSACTION-PARA
+           .
+
+       FORMAT-MONEY-PARA.
+           MOVE WS-MONEY-RAW TO WS-MONEY-EDITED
+           .
+           MOVE SPACES TO WS-MONEY-FORMATTED
+           .
+           STRING WS-CURRENCY-SYMBOL DELIMITED BY SIZE
+             FUNCTION TRIM(WS-MONEY-EDITED) DELIMITED BY SIZE
+             INTO WS-MONEY-FORMATTED
+           .
+
+       BUILD-REPORT-LINE-PARA.
+           CALL "P1TM" USING TRN-BIRTH-MONTH,
+                             WS-MONTH-NAME
+           .
+           STRING WS-MONTH-NAME " " TRN-BIRTH-DAY ", " TRN-BIRTH-YEAR
+             DELIMITED BY SIZE INTO WS-BIRTH-DAY-COMMON
+           .
+           MOVE TRN-STARTING-AMOUNT TO WS-MONEY-RAW
+           .
+           MOVE TRN-CURRENCY-SYMBOL TO WS-CURRENCY-SYMBOL
+           .
+           PERFORM FORMAT-MONEY-PARA
+           .
+           MOVE WS-MONEY-FORMATTED TO WS-BALANCE-FORMAT
+           .
+           MOVE TRN-CLIENT-ID TO RPT-CLIENT-ID
+           MOVE WS-BIRTH-DAY-COMMON TO RPT-BIRTHDAY
+           MOVE WS-AGE TO RPT-CURRENT-AGE
+           MOVE WS-BALANCE-FORMAT TO RPT-STARTING-BALANCE
+           MOVE WS-GOAL-FORMAT TO RPT-ENDING-BALANCE
+           .
+           MOVE TRN-GOAL-AMOUNT TO WS-MONEY-RAW
+           .
+           PERFORM FORMAT-MONEY-PARA
+           .
+           MOVE WS-MONEY-FORMATTED TO WS-GOAL-AMOUNT-FORMAT
+           .
+           MOVE WS-GOAL-AMOUNT-FORMAT TO RPT-GOAL-AMOUNT
+           MOVE WS-YEARS-TO-GROW TO RPT-YEARS-TO-GOAL
+           MOVE WS-GOAL-AGE TO RPT-GOAL-AGE
+           .
