@@ -0,0 +1,90 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PSHOPDF.
+       AUTHOR. WILLIAM-KEILSOHN.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SHOP-DEFAULTS-FILE ASSIGN TO "SHOPDFLT"
+             ORGANIZATION IS SEQUENTIAL
+             FILE STATUS IS WS-DFLT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD SHOP-DEFAULTS-FILE.
+           COPY SHOPDFLT.
+       WORKING-STORAGE SECTION.
+       01 WS-DFLT-STATUS PIC X(2) VALUE "00".
+       01 WS-CURRENT-GOAL PIC 9(10) VALUE 1000000.
+       01 WS-CURRENT-COMPOUND-FREQ PIC 9(3) VALUE 12.
+       01 WS-CURRENT-INFLATION PIC 99V9999 VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PARA.
+           PERFORM LOAD-EXISTING-PARA
+           .
+           DISPLAY "SHOP-WIDE DEFAULTS MAINTENANCE"
+           .
+           DISPLAY "CURRENT DEFAULT GOAL AMOUNT: " WS-CURRENT-GOAL
+           .
+           DISPLAY "CURRENT DEFAULT COMPOUNDING PERIODS/YEAR: "
+             WS-CURRENT-COMPOUND-FREQ
+           .
+           DISPLAY "CURRENT DEFAULT INFLATION ASSUMPTION: "
+             WS-CURRENT-INFLATION
+           .
+           DISPLAY "ENTER NEW DEFAULT GOAL AMOUNT: " WITH NO ADVANCING
+           .
+           ACCEPT WS-CURRENT-GOAL
+           .
+           DISPLAY "ENTER NEW DEFAULT COMPOUNDING PERIODS PER YEAR "
+             "(1=ANNUALLY 4=QUARTERLY 12=MONTHLY 365=DAILY): "
+             WITH NO ADVANCING
+           .
+           ACCEPT WS-CURRENT-COMPOUND-FREQ
+           .
+           DISPLAY "ENTER NEW DEFAULT INFLATION ASSUMPTION AS A "
+             "DECIMAL (0 FOR NONE): " WITH NO ADVANCING
+           .
+           ACCEPT WS-CURRENT-INFLATION
+           .
+           PERFORM SAVE-DEFAULTS-PARA
+           .
+           DISPLAY "SHOP-WIDE DEFAULTS UPDATED."
+           .
+           STOP RUN
+           .
+
+       LOAD-EXISTING-PARA.
+           OPEN INPUT SHOP-DEFAULTS-FILE
+           .
+           IF WS-DFLT-STATUS = "00" THEN
+               READ SHOP-DEFAULTS-FILE
+                 AT END
+                   CONTINUE
+                 NOT AT END
+                   MOVE SHOP-DEFAULT-GOAL-AMOUNT TO WS-CURRENT-GOAL
+                   MOVE SHOP-DEFAULT-COMPOUND-FREQUENCY TO
+                     WS-CURRENT-COMPOUND-FREQ
+                   MOVE SHOP-DEFAULT-INFLATION-RATE TO
+                     WS-CURRENT-INFLATION
+               END-READ
+               CLOSE SHOP-DEFAULTS-FILE
+           END-IF
+           .
+
+       SAVE-DEFAULTS-PARA.
+           MOVE WS-CURRENT-GOAL TO SHOP-DEFAULT-GOAL-AMOUNT
+           .
+           MOVE WS-CURRENT-COMPOUND-FREQ TO
+             SHOP-DEFAULT-COMPOUND-FREQUENCY
+           .
+           MOVE WS-CURRENT-INFLATION TO SHOP-DEFAULT-INFLATION-RATE
+           .
+           OPEN OUTPUT SHOP-DEFAULTS-FILE
+           .
+           WRITE SHOP-DEFAULTS-RECORD
+           .
+           CLOSE SHOP-DEFAULTS-FILE
+           .
