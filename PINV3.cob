@@ -0,0 +1,58 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PINV3.
+       AUTHOR. WILLIAM-KEILSOHN.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-ENDING-AMOUNT PIC 9(10)V9999 VALUE ZEROS.
+       01 WS-DIFFERENCE-AMOUNT PIC S9(10)V9999 VALUE ZEROS.
+       01 WS-GOAL-EDITED PIC Z(2),ZZZ,ZZZ,ZZZ.99CR.
+       01 WS-DIFF-EDITED PIC Z(2),ZZZ,ZZZ,ZZZ.99CR.
+
+       LINKAGE SECTION.
+       01 PERCENT_CHANGE_YEAR PIC S99V9999 VALUE ZEROS.
+       01 STARTING_AMOUNT PIC 9(10) VALUE ZEROS.
+       01 YEARS_TO_GROW PIC 9(3) VALUE ZEROS.
+       01 CURRENCY_SYMBOL PIC X VALUE "$".
+       01 GOAL_FORMAT PIC X(20).
+       01 DIFF_FORMAT PIC X(20).
+
+       PROCEDURE DIVISION USING PERCENT_CHANGE_YEAR,
+                                STARTING_AMOUNT,
+                                YEARS_TO_GROW,
+                                CURRENCY_SYMBOL,
+                                GOAL_FORMAT,
+                                DIFF_FORMAT.
+
+           COMPUTE WS-ENDING-AMOUNT =
+             STARTING_AMOUNT * ((1 + PERCENT_CHANGE_YEAR)
+             ** YEARS_TO_GROW)
+           .
+           COMPUTE WS-DIFFERENCE-AMOUNT =
+             WS-ENDING-AMOUNT - STARTING_AMOUNT
+           .
+           MOVE WS-ENDING-AMOUNT TO WS-GOAL-EDITED
+           .
+           MOVE WS-DIFFERENCE-AMOUNT TO WS-DIFF-EDITED
+           .
+           MOVE SPACES TO GOAL_FORMAT
+           .
+           MOVE SPACES TO DIFF_FORMAT
+           .
+           STRING CURRENCY_SYMBOL DELIMITED BY SIZE
+             FUNCTION TRIM(WS-GOAL-EDITED) DELIMITED BY SIZE
+             INTO GOAL_FORMAT
+           .
+           STRING CURRENCY_SYMBOL DELIMITED BY SIZE
+             FUNCTION TRIM(WS-DIFF-EDITED) DELIMITED BY SIZE
+             INTO DIFF_FORMAT
+           .
+           DISPLAY "PROJECTED ENDING BALANCE: " GOAL_FORMAT
+           .
+           DISPLAY "PROJECTED GROWTH: " DIFF_FORMAT
+           .
+
+           EXIT PROGRAM
+           .
