@@ -13,7 +13,7 @@
        01 CURRENT_AGE PIC 9(3) VALUE 0.
        01 END_AGE PIC 9(3) VALUE 0.
        01 AGE_DIFF PIC 9(3) VALUE 0.
-       01 PER_GROWTH PIC 99V9999 VALUE ZEROS. 
+       01 PER_GROWTH PIC S99V9999 VALUE ZEROS.
 
        PROCEDURE DIVISION USING CURRENT_VALUE,
                                 END_GOAL,
@@ -22,17 +22,33 @@
                                 AGE_DIFF,
                                 PER_GROWTH.
 
-           COMPUTE AGE_DIFF = (FUNCTION LOG (END_GOAL / CURRENT_VALUE)
-             )
-             / (FUNCTION LOG (1 + (PER_GROWTH)))
-           .
-           COMPUTE END_AGE = CURRENT_AGE + AGE_DIFF
-           .
-           DISPLAY "AT THE CURRENT INTEREST RATE, IT WILL TAKE: "
-             AGE_DIFF " YEARS FOR YOU TO REACH YOUR GOAL."
-           .
-           DISPLAY "YOU WILL BE APPROX. " END_AGE " YEARS OLD WHEN "
-             "YOU REACH YOUR GOAL."
+           IF CURRENT_VALUE NOT LESS THAN END_GOAL THEN
+               MOVE 0 TO AGE_DIFF
+               MOVE CURRENT_AGE TO END_AGE
+               DISPLAY "YOUR GOAL HAS ALREADY BEEN MET WITH YOUR "
+                 "CURRENT BALANCE."
+           ELSE IF PER_GROWTH NOT GREATER THAN 0 THEN
+               MOVE 0 TO AGE_DIFF
+               MOVE CURRENT_AGE TO END_AGE
+               DISPLAY "AT A GROWTH RATE OF " PER_GROWTH
+                 ", YOUR GOAL WILL NEVER BE REACHED."
+           ELSE IF CURRENT_VALUE = 0 THEN
+               MOVE 0 TO AGE_DIFF
+               MOVE CURRENT_AGE TO END_AGE
+               DISPLAY "A STARTING BALANCE OF ZERO CANNOT BE "
+                 "PROJECTED TOWARD A GOAL."
+           ELSE
+               COMPUTE AGE_DIFF =
+                 (FUNCTION LOG (END_GOAL / CURRENT_VALUE))
+                 / (FUNCTION LOG (1 + (PER_GROWTH)))
+               COMPUTE END_AGE = CURRENT_AGE + AGE_DIFF
+               DISPLAY "AT THE CURRENT INTEREST RATE, IT WILL TAKE: "
+                 AGE_DIFF " YEARS FOR YOU TO REACH YOUR GOAL."
+               DISPLAY "YOU WILL BE APPROX. " END_AGE " YEARS OLD WHEN "
+                 "YOU REACH YOUR GOAL."
+           END-IF
+           END-IF
+           END-IF
            .
 
            EXIT PROGRAM
