@@ -0,0 +1,58 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PINFL.
+       AUTHOR. WILLIAM-KEILSOHN.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-REAL-GOAL-AMOUNT PIC 9(10)V9999 VALUE ZEROS.
+       01 WS-NOMINAL-EDITED PIC Z(2),ZZZ,ZZZ,ZZZ.99CR.
+       01 WS-REAL-EDITED PIC Z(2),ZZZ,ZZZ,ZZZ.99CR.
+
+       LINKAGE SECTION.
+       01 NOMINAL_GOAL PIC 9(10) VALUE ZEROS.
+       01 INFLATION_RATE PIC 99V9999 VALUE ZEROS.
+       01 YEARS_TO_GROW PIC 9(3) VALUE ZEROS.
+       01 CURRENCY_SYMBOL PIC X VALUE "$".
+       01 NOMINAL_GOAL_FORMAT PIC X(20).
+       01 REAL_GOAL_FORMAT PIC X(20).
+
+       PROCEDURE DIVISION USING NOMINAL_GOAL,
+                                INFLATION_RATE,
+                                YEARS_TO_GROW,
+                                CURRENCY_SYMBOL,
+                                NOMINAL_GOAL_FORMAT,
+                                REAL_GOAL_FORMAT.
+
+           IF INFLATION_RATE NOT GREATER THAN 0 OR YEARS_TO_GROW = 0
+             THEN
+               MOVE NOMINAL_GOAL TO WS-REAL-GOAL-AMOUNT
+           ELSE
+               COMPUTE WS-REAL-GOAL-AMOUNT =
+                 NOMINAL_GOAL / ((1 + INFLATION_RATE) ** YEARS_TO_GROW)
+           END-IF
+           .
+           MOVE NOMINAL_GOAL TO WS-NOMINAL-EDITED
+           .
+           MOVE WS-REAL-GOAL-AMOUNT TO WS-REAL-EDITED
+           .
+           MOVE SPACES TO NOMINAL_GOAL_FORMAT
+           .
+           MOVE SPACES TO REAL_GOAL_FORMAT
+           .
+           STRING CURRENCY_SYMBOL DELIMITED BY SIZE
+             FUNCTION TRIM(WS-NOMINAL-EDITED) DELIMITED BY SIZE
+             INTO NOMINAL_GOAL_FORMAT
+           .
+           STRING CURRENCY_SYMBOL DELIMITED BY SIZE
+             FUNCTION TRIM(WS-REAL-EDITED) DELIMITED BY SIZE
+             INTO REAL_GOAL_FORMAT
+           .
+           DISPLAY "GOAL IN FUTURE DOLLARS: " NOMINAL_GOAL_FORMAT
+           .
+           DISPLAY "GOAL IN TODAY'S BUYING POWER: " REAL_GOAL_FORMAT
+           .
+
+           EXIT PROGRAM
+           .
