@@ -0,0 +1,36 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PUser.
+       AUTHOR. WILLIAM-KEILSOHN.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-FIRST-CHAR PIC X.
+
+       LINKAGE SECTION.
+       01 USER_ANSWER PIC A(3).
+       01 USER_AGREE PIC 9 VALUE 0.
+       01 USER_RECOGNIZED PIC 9 VALUE 0.
+
+       PROCEDURE DIVISION USING USER_ANSWER,
+                                USER_AGREE,
+                                USER_RECOGNIZED.
+
+           MOVE FUNCTION UPPER-CASE(USER_ANSWER(1:1)) TO WS-FIRST-CHAR
+           .
+           EVALUATE WS-FIRST-CHAR
+             WHEN "Y"
+               MOVE 1 TO USER_AGREE
+               MOVE 1 TO USER_RECOGNIZED
+             WHEN "N"
+               MOVE 0 TO USER_AGREE
+               MOVE 1 TO USER_RECOGNIZED
+             WHEN OTHER
+               MOVE 0 TO USER_AGREE
+               MOVE 0 TO USER_RECOGNIZED
+           END-EVALUATE
+           .
+
+           EXIT PROGRAM
+           .
