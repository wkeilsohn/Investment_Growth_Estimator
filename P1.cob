@@ -4,14 +4,91 @@
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENT-MASTER-FILE ASSIGN TO "CLTMSTR"
+             ORGANIZATION IS RELATIVE
+             ACCESS MODE IS DYNAMIC
+             RELATIVE KEY IS WS-CLIENT-ID
+             FILE STATUS IS WS-CLTMSTR-STATUS.
+           SELECT PRINT-REPORT-FILE ASSIGN TO "PINVRPT"
+             ORGANIZATION IS SEQUENTIAL
+             FILE STATUS IS WS-PRTRPT-STATUS.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+             ORGANIZATION IS SEQUENTIAL
+             FILE STATUS IS WS-AUDIT-STATUS.
+           SELECT BROKERAGE-FEED-FILE ASSIGN TO "BROKFEED"
+             ORGANIZATION IS RELATIVE
+             ACCESS MODE IS DYNAMIC
+             RELATIVE KEY IS WS-CLIENT-ID
+             FILE STATUS IS WS-FEED-STATUS.
+           SELECT RATES-FILE ASSIGN TO "RATESREF"
+             ORGANIZATION IS RELATIVE
+             ACCESS MODE IS DYNAMIC
+             RELATIVE KEY IS WS-RATE-KEY
+             FILE STATUS IS WS-RATES-STATUS.
+           SELECT SHOP-DEFAULTS-FILE ASSIGN TO "SHOPDFLT"
+             ORGANIZATION IS SEQUENTIAL
+             FILE STATUS IS WS-DFLT-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD CLIENT-MASTER-FILE.
+           COPY CLTREC.
+       FD PRINT-REPORT-FILE.
+           COPY RPTLINE.
+       FD AUDIT-LOG-FILE.
+           COPY AUDITLOG.
+       FD BROKERAGE-FEED-FILE.
+           COPY FEEDREC.
+       FD RATES-FILE.
+           COPY RATESREC.
+       FD SHOP-DEFAULTS-FILE.
+           COPY SHOPDFLT.
        WORKING-STORAGE SECTION.
+       01 WS-PRTRPT-STATUS PIC X(2) VALUE "00".
+       01 WS-AUDIT-STATUS PIC X(2) VALUE "00".
+         88 AUDIT-NOT-FOUND VALUE "35".
+       01 WS-FEED-STATUS PIC X(2) VALUE "00".
+         88 FEED-RECORD-FOUND VALUE "00".
+         88 FEED-RECORD-NOT-FOUND VALUE "23" "35".
+       01 WS-FEED-OPEN PIC 9 VALUE 0.
+         88 FEED-IS-OPEN VALUE 1.
+       01 WS-FEED-DIFF PIC S9(10) VALUE 0.
+       01 WS-FEED-TOLERANCE PIC 9(10) VALUE 100.
+       01 WS-FEED-COMPARE-AMOUNT PIC 9(10) VALUE 0.
+       01 WS-FEED-COMPARE-LABEL PIC X(16) VALUE SPACES.
+       01 WS-FEED-BALANCE-FMT PIC X(20) VALUE SPACES.
+       01 WS-FEED-DIFF-FMT PIC X(20) VALUE SPACES.
+       01 WS-RATE-KEY PIC 9(2) VALUE 0.
+       01 WS-RATES-STATUS PIC X(2) VALUE "00".
+         88 RATES-RECORD-NOT-FOUND VALUE "23" "35".
+       01 WS-RATES-OPEN PIC 9 VALUE 0.
+         88 RATES-IS-OPEN VALUE 1.
+       01 WS-USE-HISTORICAL-RATES PIC 9 VALUE 0.
+         88 USE-HISTORICAL-RATES VALUE 1.
+       01 WS-RATE-LOOKUP-DONE PIC 9 VALUE 0.
+       01 WS-DFLT-STATUS PIC X(2) VALUE "00".
+       01 WS-SHOP-DEFAULT-GOAL PIC 9(10) VALUE 1000000.
+       01 WS-SHOP-DEFAULT-COMPOUND-FREQ PIC 9(3) VALUE 12.
+       01 WS-SHOP-DEFAULT-INFLATION PIC 99V9999 VALUE 0.
+       01 WS-REPORT-BALANCE-FMT PIC X(20) VALUE SPACES.
+       01 WS-STARTING-BALANCE-FMT PIC X(20) VALUE SPACES.
+       01 WS-GOAL-AMOUNT-FMT PIC X(20) VALUE SPACES.
+       01 WS-MONEY-RAW PIC 9(10) VALUE ZEROS.
+       01 WS-MONEY-EDITED PIC Z(2),ZZZ,ZZZ,ZZZ.99CR.
+       01 WS-MONEY-FORMATTED PIC X(20) VALUE SPACES.
+       01 WS-CLTMSTR-STATUS PIC X(2) VALUE "00".
+         88 CLTMSTR-OK VALUE "00".
+         88 CLTMSTR-NOT-FOUND VALUE "23" "35".
+       01 WS-CLIENT-ID PIC 9(6) VALUE 0.
+       01 WS-CLIENT-FOUND PIC 9 VALUE 0.
+         88 CLIENT-FOUND VALUE 1.
+         88 CLIENT-NOT-FOUND VALUE 0.
        01 STARTING_AMOUNT PIC 9(10) VALUE ZEROS.
        01 ENDING_AMOUNT PIC 9(10) VALUE ZEROS.
-       01 DIFFERENCE_AMOUNT PIC 9(10) VALUE ZEROS.
-       01 PERCENT_CHANGE PIC 99V9999 VALUE 0.
-       01 PERCENT_CHANGE_YEAR PIC 99V9999 VALUE 0.
+       01 DIFFERENCE_AMOUNT PIC S9(10) VALUE ZEROS.
+       01 PERCENT_CHANGE PIC S99V9999 VALUE 0.
+       01 PERCENT_CHANGE_YEAR PIC S99V9999 VALUE 0.
        01 GOAL_AMOUNT PIC 9(10) VALUE 1000000.
        01 BIRTH_DATE.
          05 BIRTH_MONTH PIC 9(2) VALUE ZEROS.
@@ -36,12 +113,42 @@
            10 WS-CURRENT-MS PIC 9(2).
          05 WS-DIFF-FROM-GMT PIC S9(4).
        01 YEARS_TO_GROW PIC 9(3) VALUE 0.
-       01 GOAL_AGE PIC 9(1) VALUE 0.
+       01 GOAL_AGE PIC 9(3) VALUE 0.
+       01 WS-DAYS-IN-MONTH PIC 9(2) VALUE 0.
+       01 WS-DATE-VALID PIC 9 VALUE 1.
+         88 DATE-VALID VALUE 1.
+         88 DATE-INVALID VALUE 0.
        01 USER_ANSWER PIC A(3) VALUE "N".
        01 USER_AGREE PIC 9 VALUE 0.
-       01 GOAL_FORMAT PIC $ZZ,ZZZ,ZZZ.ZZCR VALUE ZEROS.
-       01 DIFF_FORMAT PIC $ZZ,ZZZ,ZZZ.ZZCR VALUE ZEROS.
+       01 WS-USER-RECOGNIZED PIC 9 VALUE 1.
+         88 ANSWER-RECOGNIZED VALUE 1.
+         88 ANSWER-NOT-RECOGNIZED VALUE 0.
+       01 GOAL_FORMAT PIC X(20) VALUE SPACES.
+       01 DIFF_FORMAT PIC X(20) VALUE SPACES.
        01 USER_SATISFIED PIC 9 VALUE 1.
+       01 WS-CURRENCY-SYMBOL PIC X VALUE "$".
+       01 INVEST_PERIODS_ELAPSED PIC 9(3) VALUE 0.
+       01 MONTHLY_CONTRIBUTION PIC 9(10) VALUE 0.
+       01 COMPOUND_FREQUENCY PIC 9(3) VALUE 12.
+       01 WS-FREQUENCY-CHOICE PIC 9 VALUE 1.
+       01 WS-PERIOD-LABEL PIC X(9) VALUE "MONTHLY".
+       01 WS-SCENARIO-TABLE.
+         05 WS-SCENARIO OCCURS 3 TIMES.
+           10 WS-SCENARIO-LABEL PIC X(12).
+           10 WS-SCENARIO-RATE PIC S99V9999.
+           10 WS-SCENARIO-GOAL-FMT PIC X(20).
+           10 WS-SCENARIO-DIFF-FMT PIC X(20).
+       01 WS-SCENARIO-IDX PIC 9 VALUE 0.
+       01 WS-GOAL-COUNT PIC 9 VALUE 1.
+       01 WS-GOAL-IDX PIC 9 VALUE 0.
+       01 WS-GOAL-TABLE.
+         05 WS-GOAL-ENTRY OCCURS 5 TIMES.
+           10 WS-GOAL-AMT PIC 9(10).
+           10 WS-GOAL-AGE-ENTRY PIC 9(3).
+           10 WS-GOAL-YEARS-ENTRY PIC 9(3).
+       01 WS-INFLATION-RATE PIC 99V9999 VALUE 0.
+       01 WS-NOMINAL-GOAL-FORMAT PIC X(20) VALUE SPACES.
+       01 WS-REAL-GOAL-FORMAT PIC X(20) VALUE SPACES.
 
        PROCEDURE DIVISION.
 
@@ -49,13 +156,195 @@
            .
 
        MAIN-PARA. *>"OOP"
+           PERFORM OPEN-CLIENT-PARA
+           .
+           PERFORM OPEN-REPORT-PARA
+           .
+           PERFORM OPEN-AUDIT-PARA
+           .
+           PERFORM OPEN-FEED-PARA
+           .
+           PERFORM OPEN-RATES-PARA
+           .
+           PERFORM LOAD-DEFAULTS-PARA
+           .
+           PERFORM LOOKUP-CLIENT-PARA
+           .
            PERFORM AGE-PARA
            .
            PERFORM INVEST-PARA UNTIL USER_SATISFIED = 0
            .
+           PERFORM CLOSE-CLIENT-PARA
+           .
+           PERFORM CLOSE-REPORT-PARA
+           .
+           PERFORM CLOSE-AUDIT-PARA
+           .
+           PERFORM CLOSE-FEED-PARA
+           .
+           PERFORM CLOSE-RATES-PARA
+           .
            STOP RUN
            .
 
+       OPEN-RATES-PARA.
+           OPEN INPUT RATES-FILE
+           .
+           IF WS-RATES-STATUS = "00" THEN
+               MOVE 1 TO WS-RATES-OPEN
+           ELSE
+               MOVE 0 TO WS-RATES-OPEN
+           END-IF
+           .
+
+       CLOSE-RATES-PARA.
+           IF RATES-IS-OPEN THEN
+               CLOSE RATES-FILE
+           END-IF
+           .
+
+       LOAD-DEFAULTS-PARA.
+           OPEN INPUT SHOP-DEFAULTS-FILE
+           .
+           IF WS-DFLT-STATUS = "00" THEN
+               READ SHOP-DEFAULTS-FILE
+                 AT END
+                   CONTINUE
+                 NOT AT END
+                   MOVE SHOP-DEFAULT-GOAL-AMOUNT TO
+                     WS-SHOP-DEFAULT-GOAL
+                   MOVE SHOP-DEFAULT-COMPOUND-FREQUENCY TO
+                     WS-SHOP-DEFAULT-COMPOUND-FREQ
+                   MOVE SHOP-DEFAULT-INFLATION-RATE TO
+                     WS-SHOP-DEFAULT-INFLATION
+               END-READ
+               CLOSE SHOP-DEFAULTS-FILE
+           END-IF
+           .
+           MOVE WS-SHOP-DEFAULT-GOAL TO GOAL_AMOUNT
+           .
+           MOVE WS-SHOP-DEFAULT-COMPOUND-FREQ TO COMPOUND_FREQUENCY
+           .
+
+       OPEN-FEED-PARA.
+           OPEN INPUT BROKERAGE-FEED-FILE
+           .
+           IF WS-FEED-STATUS = "00" THEN
+               MOVE 1 TO WS-FEED-OPEN
+           ELSE
+               MOVE 0 TO WS-FEED-OPEN
+           END-IF
+           .
+
+       CLOSE-FEED-PARA.
+           IF FEED-IS-OPEN THEN
+               CLOSE BROKERAGE-FEED-FILE
+           END-IF
+           .
+
+       RECONCILE-FEED-PARA.
+           IF FEED-IS-OPEN THEN
+               READ BROKERAGE-FEED-FILE
+                 INVALID KEY
+                   CONTINUE
+                 NOT INVALID KEY
+                   COMPUTE WS-FEED-DIFF =
+                     WS-FEED-COMPARE-AMOUNT - FEED-REPORTED-BALANCE
+                   IF FUNCTION ABS(WS-FEED-DIFF) > WS-FEED-TOLERANCE
+                     THEN
+                       MOVE FEED-REPORTED-BALANCE TO WS-MONEY-RAW
+                       PERFORM FORMAT-MONEY-PARA
+                       MOVE WS-MONEY-FORMATTED TO WS-FEED-BALANCE-FMT
+                       DISPLAY "*** RECONCILIATION WARNING: ENTERED "
+                         WS-FEED-COMPARE-LABEL " DOES NOT MATCH THE "
+                         "BROKERAGE FEED BALANCE OF "
+                         WS-FEED-BALANCE-FMT " FOR THIS ACCOUNT. ***"
+                   END-IF
+               END-READ
+           END-IF
+           .
+
+       OPEN-REPORT-PARA.
+           OPEN OUTPUT PRINT-REPORT-FILE
+           .
+
+       CLOSE-REPORT-PARA.
+           CLOSE PRINT-REPORT-FILE
+           .
+
+       OPEN-AUDIT-PARA.
+           OPEN EXTEND AUDIT-LOG-FILE
+           .
+           IF AUDIT-NOT-FOUND THEN
+               OPEN OUTPUT AUDIT-LOG-FILE
+               CLOSE AUDIT-LOG-FILE
+               OPEN EXTEND AUDIT-LOG-FILE
+           END-IF
+           .
+
+       CLOSE-AUDIT-PARA.
+           CLOSE AUDIT-LOG-FILE
+           .
+
+       OPEN-CLIENT-PARA.
+           OPEN I-O CLIENT-MASTER-FILE
+           .
+           IF CLTMSTR-NOT-FOUND THEN
+               OPEN OUTPUT CLIENT-MASTER-FILE
+               CLOSE CLIENT-MASTER-FILE
+               OPEN I-O CLIENT-MASTER-FILE
+           END-IF
+           .
+
+       LOOKUP-CLIENT-PARA.
+           DISPLAY "PLEASE ENTER THE CLIENT/ACCOUNT ID: " WITH NO
+             ADVANCING
+           ACCEPT WS-CLIENT-ID
+           .
+           READ CLIENT-MASTER-FILE
+             INVALID KEY
+               MOVE 0 TO WS-CLIENT-FOUND
+               DISPLAY "NO SAVED PROFILE FOR THIS CLIENT. "
+                 "STARTING FRESH."
+               DISPLAY "ENTER CURRENCY SYMBOL [DEFAULT $]: " WITH NO
+                 ADVANCING
+               ACCEPT WS-CURRENCY-SYMBOL
+               IF WS-CURRENCY-SYMBOL = SPACE THEN
+                   MOVE "$" TO WS-CURRENCY-SYMBOL
+               END-IF
+             NOT INVALID KEY
+               MOVE 1 TO WS-CLIENT-FOUND
+               MOVE CLM-BIRTH-YEAR TO BIRTH_YEAR
+               MOVE CLM-BIRTH-MONTH TO BIRTH_MONTH
+               MOVE CLM-BIRTH-DAY TO BIRTH_DAY
+               MOVE CLM-STARTING-AMOUNT TO STARTING_AMOUNT
+               MOVE CLM-GOAL-AMOUNT TO GOAL_AMOUNT
+               MOVE CLM-CURRENCY-SYMBOL TO WS-CURRENCY-SYMBOL
+               DISPLAY "LOADED SAVED PROFILE FOR CLIENT " WS-CLIENT-ID
+           END-READ
+           .
+
+       WRITE-CLIENT-PARA.
+           MOVE WS-CLIENT-ID TO CLM-CLIENT-ID
+           MOVE BIRTH_YEAR TO CLM-BIRTH-YEAR
+           MOVE BIRTH_MONTH TO CLM-BIRTH-MONTH
+           MOVE BIRTH_DAY TO CLM-BIRTH-DAY
+           MOVE STARTING_AMOUNT TO CLM-STARTING-AMOUNT
+           MOVE GOAL_AMOUNT TO CLM-GOAL-AMOUNT
+           MOVE WS-CURRENCY-SYMBOL TO CLM-CURRENCY-SYMBOL
+           .
+           IF CLIENT-FOUND THEN
+               REWRITE CLIENT-MASTER-RECORD
+           ELSE
+               WRITE CLIENT-MASTER-RECORD
+               MOVE 1 TO WS-CLIENT-FOUND
+           END-IF
+           .
+
+       CLOSE-CLIENT-PARA.
+           CLOSE CLIENT-MASTER-FILE
+           .
+
        AGE-PARA.
            PERFORM BIRTH-DATE-PARA UNTIL AGE_VERIFIED = 1
            .
@@ -71,118 +360,505 @@
            .
 
        BIRTH-DATE-PARA.
-           DISPLAY "PLEASE ENTER YOUR BIRTHDAY BELOW"
-           .
-           DISPLAY "PLEASE ENTER YOUR BIRTH YEAR: " WITH NO ADVANCING
-           ACCEPT BIRTH_YEAR
-           .
-           DISPLAY "PLEASE ENTER YOUR BIRTH MONTH: " WITH NO ADVANCING
-           ACCEPT BIRTH_MONTH
-           .
-           DISPLAY "PLEASE ENTER THE DAY OF THE MONTH YOU WERE BORN: "
-             WITH NO ADVANCING
-           ACCEPT BIRTH_DAY
-           .
-           PERFORM COMMON-DATE-PARA
-           .
-           DISPLAY "IS THIS BIRTHDAY CORRECT? [Y/n] " WITH NO ADVANCING
-           ACCEPT USER_ANSWER
-           .
-           CALL "PUser" USING USER_ANSWER,
-                              BIRTH_DAY_CORRECT
+           IF CLIENT-FOUND AND BIRTH_YEAR NOT = 0 THEN
+               PERFORM COMMON-DATE-PARA
+               IF DATE-VALID THEN
+                   MOVE 0 TO WS-USER-RECOGNIZED
+                   PERFORM UNTIL ANSWER-RECOGNIZED
+                       DISPLAY "USE THIS SAVED BIRTHDAY? [Y/n] "
+                         WITH NO ADVANCING
+                       ACCEPT USER_ANSWER
+                       CALL "PUser" USING USER_ANSWER,
+                                          BIRTH_DAY_CORRECT,
+                                          WS-USER-RECOGNIZED
+                       IF ANSWER-NOT-RECOGNIZED THEN
+                           DISPLAY "PLEASE ANSWER Y OR N."
+                       END-IF
+                   END-PERFORM
+                   MOVE BIRTH_DAY_CORRECT TO AGE_VERIFIED
+                   IF DAY-FALSE THEN
+                       MOVE 0 TO BIRTH_YEAR
+                   END-IF
+               ELSE
+                   DISPLAY "SAVED BIRTHDAY IS NOT A VALID CALENDAR "
+                     "DATE. PLEASE RE-ENTER IT."
+                   MOVE 0 TO BIRTH_YEAR
+               END-IF
+           ELSE
+               DISPLAY "PLEASE ENTER YOUR BIRTHDAY BELOW"
+               DISPLAY "PLEASE ENTER YOUR BIRTH YEAR: " WITH NO
+                 ADVANCING
+               ACCEPT BIRTH_YEAR
+               DISPLAY "PLEASE ENTER YOUR BIRTH MONTH: " WITH NO
+                 ADVANCING
+               ACCEPT BIRTH_MONTH
+               DISPLAY "PLEASE ENTER THE DAY OF THE MONTH YOU WERE "
+                 "BORN: " WITH NO ADVANCING
+               ACCEPT BIRTH_DAY
+               PERFORM COMMON-DATE-PARA
+               IF DATE-VALID THEN
+                   MOVE 0 TO WS-USER-RECOGNIZED
+                   PERFORM UNTIL ANSWER-RECOGNIZED
+                       DISPLAY "IS THIS BIRTHDAY CORRECT? [Y/n] "
+                         WITH NO ADVANCING
+                       ACCEPT USER_ANSWER
+                       CALL "PUser" USING USER_ANSWER,
+                                          BIRTH_DAY_CORRECT,
+                                          WS-USER-RECOGNIZED
+                       IF ANSWER-NOT-RECOGNIZED THEN
+                           DISPLAY "PLEASE ANSWER Y OR N."
+                       END-IF
+                   END-PERFORM
+                   MOVE BIRTH_DAY_CORRECT TO AGE_VERIFIED *> Probably extra.
+                   IF DAY-FALSE THEN
+                       MOVE 0 TO BIRTH_YEAR
+                   END-IF
+               ELSE
+                   DISPLAY "THAT IS NOT A VALID CALENDAR DATE. PLEASE "
+                     "RE-ENTER YOUR BIRTHDAY."
+               END-IF
+           END-IF
            .
-           MOVE BIRTH_DAY_CORRECT TO AGE_VERIFIED *> Probably extra. 
+
+       DAYS-IN-MONTH-PARA.
+           EVALUATE BIRTH_MONTH
+             WHEN 1 WHEN 3 WHEN 5 WHEN 7 WHEN 8 WHEN 10 WHEN 12
+               MOVE 31 TO WS-DAYS-IN-MONTH
+             WHEN 4 WHEN 6 WHEN 9 WHEN 11
+               MOVE 30 TO WS-DAYS-IN-MONTH
+             WHEN 2
+               IF FUNCTION MOD(BIRTH_YEAR, 400) = 0
+                 OR (FUNCTION MOD(BIRTH_YEAR, 4) = 0 AND
+                     FUNCTION MOD(BIRTH_YEAR, 100) NOT = 0) THEN
+                   MOVE 29 TO WS-DAYS-IN-MONTH
+               ELSE
+                   MOVE 28 TO WS-DAYS-IN-MONTH
+               END-IF
+             WHEN OTHER
+               MOVE 0 TO WS-DAYS-IN-MONTH
+           END-EVALUATE
            .
 
        COMMON-DATE-PARA.
-           CALL "P1TM" USING BIRTH_MONTH,
-                             BIRTH_MONTH_NAME
-           .
-           STRING BIRTH_MONTH_NAME " " BIRTH_DAY ", " BIRTH_YEAR
-             DELIMITED BY SIZE INTO BIRTH_DAY_COMMON
+           PERFORM DAYS-IN-MONTH-PARA
            .
-           DISPLAY "THE BIRTHDAY YOU HAVE ENTERED IS: " BIRTH_DAY_COMMON
+           IF BIRTH_MONTH < 1 OR BIRTH_MONTH > 12 THEN
+               MOVE 0 TO WS-DATE-VALID
+           ELSE IF BIRTH_DAY < 1 OR BIRTH_DAY > WS-DAYS-IN-MONTH THEN
+               MOVE 0 TO WS-DATE-VALID
+           ELSE
+               MOVE 1 TO WS-DATE-VALID
+               CALL "P1TM" USING BIRTH_MONTH,
+                                 BIRTH_MONTH_NAME
+               STRING BIRTH_MONTH_NAME " " BIRTH_DAY ", " BIRTH_YEAR
+                 DELIMITED BY SIZE INTO BIRTH_DAY_COMMON
+               DISPLAY "THE BIRTHDAY YOU HAVE ENTERED IS: "
+                 BIRTH_DAY_COMMON
+           END-IF
+           END-IF
            .
 
        INVEST-PARA.
-           DISPLAY "PLEASE ENTER YOUR INITIAL INVESTMENT AMOUNT: " WITH
-             NO ADVANCING
-           ACCEPT STARTING_AMOUNT
+           IF CLIENT-FOUND AND STARTING_AMOUNT NOT = 0 THEN
+               MOVE STARTING_AMOUNT TO WS-MONEY-RAW
+               PERFORM FORMAT-MONEY-PARA
+               MOVE WS-MONEY-FORMATTED TO GOAL_FORMAT
+               MOVE 0 TO WS-USER-RECOGNIZED
+               PERFORM UNTIL ANSWER-RECOGNIZED
+                   DISPLAY "USE SAVED STARTING AMOUNT OF " GOAL_FORMAT
+                     "? [Y/n] " WITH NO ADVANCING
+                   ACCEPT USER_ANSWER
+                   CALL "PUser" USING USER_ANSWER,
+                                      USER_AGREE,
+                                      WS-USER-RECOGNIZED
+                   IF ANSWER-NOT-RECOGNIZED THEN
+                       DISPLAY "PLEASE ANSWER Y OR N."
+                   END-IF
+               END-PERFORM
+               IF USER_AGREE NOT = 1 THEN
+                   DISPLAY "PLEASE ENTER YOUR INITIAL INVESTMENT "
+                     "AMOUNT: " WITH NO ADVANCING
+                   ACCEPT STARTING_AMOUNT
+               END-IF
+           ELSE
+               DISPLAY "PLEASE ENTER YOUR INITIAL INVESTMENT AMOUNT: "
+                 WITH NO ADVANCING
+               ACCEPT STARTING_AMOUNT
+           END-IF
            .
-           DISPLAY "HAS AN INVESTMENT PERIOD PASSED? [Y/n] " WITH NO
-             ADVANCING
-             ACCEPT USER_ANSWER
+           MOVE STARTING_AMOUNT TO WS-FEED-COMPARE-AMOUNT
+           MOVE "STARTING AMOUNT" TO WS-FEED-COMPARE-LABEL
+           PERFORM RECONCILE-FEED-PARA
            .
-           CALL "PUser" USING USER_ANSWER,
-                              USER_AGREE
+           MOVE 0 TO WS-USER-RECOGNIZED
+           .
+           PERFORM UNTIL ANSWER-RECOGNIZED
+               DISPLAY "HAS AN INVESTMENT PERIOD PASSED? [Y/n] "
+                 WITH NO ADVANCING
+               ACCEPT USER_ANSWER
+               CALL "PUser" USING USER_ANSWER,
+                                  USER_AGREE,
+                                  WS-USER-RECOGNIZED
+               IF ANSWER-NOT-RECOGNIZED THEN
+                   DISPLAY "PLEASE ANSWER Y OR N."
+               END-IF
+           END-PERFORM
            .
            IF USER_AGREE = 1 THEN
+               DISPLAY "PLEASE ENTER YOUR CURRENT BALANCE: " WITH NO
+                 ADVANCING
+               ACCEPT ENDING_AMOUNT
+               MOVE ENDING_AMOUNT TO WS-FEED-COMPARE-AMOUNT
+               MOVE "CURRENT BALANCE" TO WS-FEED-COMPARE-LABEL
+               PERFORM RECONCILE-FEED-PARA
+               MOVE 0 TO WS-USER-RECOGNIZED
+               PERFORM UNTIL ANSWER-RECOGNIZED
+                   DISPLAY "USE SHOP DEFAULT COMPOUNDING OF "
+                     WS-SHOP-DEFAULT-COMPOUND-FREQ " PERIODS/YEAR? "
+                     "[Y/n] " WITH NO ADVANCING
+                   ACCEPT USER_ANSWER
+                   CALL "PUser" USING USER_ANSWER,
+                                      USER_AGREE,
+                                      WS-USER-RECOGNIZED
+                   IF ANSWER-NOT-RECOGNIZED THEN
+                       DISPLAY "PLEASE ANSWER Y OR N."
+                   END-IF
+               END-PERFORM
+               IF USER_AGREE = 1 THEN
+                   MOVE WS-SHOP-DEFAULT-COMPOUND-FREQ TO
+                     COMPOUND_FREQUENCY
+                   EVALUATE COMPOUND_FREQUENCY
+                     WHEN 1
+                       MOVE "ANNUALLY" TO WS-PERIOD-LABEL
+                     WHEN 4
+                       MOVE "QUARTERLY" TO WS-PERIOD-LABEL
+                     WHEN 365
+                       MOVE "DAILY" TO WS-PERIOD-LABEL
+                     WHEN OTHER
+                       MOVE "MONTHLY" TO WS-PERIOD-LABEL
+                   END-EVALUATE
+               ELSE
+                   DISPLAY "HOW DOES THIS ACCOUNT COMPOUND? "
+                     "(1=MONTHLY 2=QUARTERLY 3=DAILY): " WITH NO
+                     ADVANCING
+                   ACCEPT WS-FREQUENCY-CHOICE
+                   EVALUATE WS-FREQUENCY-CHOICE
+                     WHEN 2
+                       MOVE 4 TO COMPOUND_FREQUENCY
+                       MOVE "QUARTERLY" TO WS-PERIOD-LABEL
+                     WHEN 3
+                       MOVE 365 TO COMPOUND_FREQUENCY
+                       MOVE "DAILY" TO WS-PERIOD-LABEL
+                     WHEN OTHER
+                       MOVE 12 TO COMPOUND_FREQUENCY
+                       MOVE "MONTHLY" TO WS-PERIOD-LABEL
+                   END-EVALUATE
+               END-IF
+               DISPLAY "HOW MANY " WS-PERIOD-LABEL " PERIODS HAS "
+                 "THIS INVESTMENT BEEN GROWING? " WITH NO ADVANCING
+               ACCEPT INVEST_PERIODS_ELAPSED
+               MOVE 0 TO WS-USER-RECOGNIZED
+               PERFORM UNTIL ANSWER-RECOGNIZED
+                   DISPLAY "HAVE YOU BEEN MAKING REGULAR "
+                     WS-PERIOD-LABEL " CONTRIBUTIONS? [Y/n] "
+                     WITH NO ADVANCING
+                   ACCEPT USER_ANSWER
+                   CALL "PUser" USING USER_ANSWER,
+                                      USER_AGREE,
+                                      WS-USER-RECOGNIZED
+                   IF ANSWER-NOT-RECOGNIZED THEN
+                       DISPLAY "PLEASE ANSWER Y OR N."
+                   END-IF
+               END-PERFORM
+               IF USER_AGREE = 1 THEN
+                   DISPLAY "PLEASE ENTER THE " WS-PERIOD-LABEL
+                     " CONTRIBUTION AMOUNT: " WITH NO ADVANCING
+                   ACCEPT MONTHLY_CONTRIBUTION
+               ELSE
+                   MOVE 0 TO MONTHLY_CONTRIBUTION
+               END-IF
                CALL "PINV1" USING STARTING_AMOUNT,
                                   ENDING_AMOUNT,
+                                  INVEST_PERIODS_ELAPSED,
+                                  MONTHLY_CONTRIBUTION,
+                                  COMPOUND_FREQUENCY,
                                   DIFFERENCE_AMOUNT,
                                   PERCENT_CHANGE,
                                   PERCENT_CHANGE_YEAR
-               DISPLAY "YOUR MONTHLY INTEREST RATE IS: " PERCENT_CHANGE
+               DISPLAY "YOUR " WS-PERIOD-LABEL " INTEREST RATE IS: "
+                 PERCENT_CHANGE
                DISPLAY "YOUR ANNUAL INTEREST RATE IS: "
                  PERCENT_CHANGE_YEAR
                PERFORM EST-PARA
+               MOVE ENDING_AMOUNT TO WS-MONEY-RAW
+               PERFORM FORMAT-MONEY-PARA
+               MOVE WS-MONEY-FORMATTED TO WS-REPORT-BALANCE-FMT
            ELSE
                PERFORM SPEC-PARA
+               MOVE GOAL_FORMAT TO WS-REPORT-BALANCE-FMT
            END-IF
            .
-           DISPLAY "WOULD YOU LIKE TO TRY AGAIN? [Y/n] " WITH NO
-           ADVANCING
-           ACCEPT USER_ANSWER
+           PERFORM PRINT-REPORT-PARA
            .
-           CALL "PUser" USING USER_ANSWER,
-                              USER_AGREE
+           MOVE 0 TO WS-USER-RECOGNIZED
+           .
+           PERFORM UNTIL ANSWER-RECOGNIZED
+               DISPLAY "WOULD YOU LIKE TO TRY AGAIN? [Y/n] " WITH NO
+                 ADVANCING
+               ACCEPT USER_ANSWER
+               CALL "PUser" USING USER_ANSWER,
+                                  USER_AGREE,
+                                  WS-USER-RECOGNIZED
+               IF ANSWER-NOT-RECOGNIZED THEN
+                   DISPLAY "PLEASE ANSWER Y OR N."
+               END-IF
+           END-PERFORM
            .
            MOVE USER_AGREE TO USER_SATISFIED
            .
+           PERFORM WRITE-CLIENT-PARA
+           .
+           PERFORM WRITE-AUDIT-PARA
+           .
+           PERFORM RESET-PARA
+           .
 
        EST-PARA.
            MOVE 0 TO USER_AGREE *> REST THE VALUE
            .
-           DISPLAY "DO YOU HAVE A GOAL FOR THIS ACCOUNT? [Y/n] "
-             WITH NO ADVANCING
-           ACCEPT USER_ANSWER
+           MOVE 0 TO WS-USER-RECOGNIZED
            .
-           CALL "PUser" USING USER_ANSWER,
-                              USER_AGREE
+           PERFORM UNTIL ANSWER-RECOGNIZED
+               DISPLAY "DO YOU HAVE A GOAL FOR THIS ACCOUNT? [Y/n] "
+                 WITH NO ADVANCING
+               ACCEPT USER_ANSWER
+               CALL "PUser" USING USER_ANSWER,
+                                  USER_AGREE,
+                                  WS-USER-RECOGNIZED
+               IF ANSWER-NOT-RECOGNIZED THEN
+                   DISPLAY "PLEASE ANSWER Y OR N."
+               END-IF
+           END-PERFORM
            .
            IF USER_AGREE = 1 THEN
-               DISPLAY "PLEASE ENTER YOUR GOAL AMOUNT: " WITH NO
-                 ADVANCING
-               ACCEPT GOAL_AMOUNT
+               DISPLAY "HOW MANY GOALS WOULD YOU LIKE TO TRACK "
+                 "(1-5)? " WITH NO ADVANCING
+               ACCEPT WS-GOAL-COUNT
+               IF WS-GOAL-COUNT < 1 OR WS-GOAL-COUNT > 5 THEN
+                   MOVE 1 TO WS-GOAL-COUNT
+               END-IF
+               PERFORM VARYING WS-GOAL-IDX FROM 1 BY 1
+                 UNTIL WS-GOAL-IDX > WS-GOAL-COUNT
+                   DISPLAY "PLEASE ENTER GOAL AMOUNT " WS-GOAL-IDX
+                     ": " WITH NO ADVANCING
+                   ACCEPT WS-GOAL-AMT(WS-GOAL-IDX)
+               END-PERFORM
            ELSE
-               MOVE GOAL_AMOUNT TO GOAL_FORMAT
+               MOVE 1 TO WS-GOAL-COUNT
+               MOVE GOAL_AMOUNT TO WS-GOAL-AMT(1)
+               MOVE GOAL_AMOUNT TO WS-MONEY-RAW
+               PERFORM FORMAT-MONEY-PARA
+               MOVE WS-MONEY-FORMATTED TO GOAL_FORMAT
                DISPLAY "A GOAL AMOUNT OF " GOAL_FORMAT
                  " WILL BE USED."
            END-IF
            .
-           CALL "PINV2" USING ENDING_AMOUNT,
-                              GOAL_AMOUNT,
-                              AGE,
-                              GOAL_AGE,
-                              YEARS_TO_GROW,
-                              PERCENT_CHANGE_YEAR
+           IF WS-SHOP-DEFAULT-INFLATION > 0 THEN
+               MOVE 0 TO WS-USER-RECOGNIZED
+               PERFORM UNTIL ANSWER-RECOGNIZED
+                   DISPLAY "USE THE SHOP DEFAULT INFLATION ASSUMPTION "
+                     "OF " WS-SHOP-DEFAULT-INFLATION "? [Y/n] "
+                     WITH NO ADVANCING
+                   ACCEPT USER_ANSWER
+                   CALL "PUser" USING USER_ANSWER,
+                                      USER_AGREE,
+                                      WS-USER-RECOGNIZED
+                   IF ANSWER-NOT-RECOGNIZED THEN
+                       DISPLAY "PLEASE ANSWER Y OR N."
+                   END-IF
+               END-PERFORM
+           ELSE
+               MOVE 0 TO USER_AGREE
+           END-IF
+           .
+           IF USER_AGREE = 1 THEN
+               MOVE WS-SHOP-DEFAULT-INFLATION TO WS-INFLATION-RATE
+           ELSE
+               DISPLAY "ENTER ASSUMED ANNUAL INFLATION RATE AS A "
+                 "DECIMAL (0 FOR NONE): " WITH NO ADVANCING
+               ACCEPT WS-INFLATION-RATE
+           END-IF
+           .
+           DISPLAY "GOAL BREAKDOWN:"
            .
-       SPEC-PARA.
-           DISPLAY "PLEASE ENTER ESTIMATED INTEREST AS A DECIMAL: " WITH
-             NO ADVANCING
-           ACCEPT PERCENT_CHANGE_YEAR
+           PERFORM VARYING WS-GOAL-IDX FROM 1 BY 1
+             UNTIL WS-GOAL-IDX > WS-GOAL-COUNT
+               CALL "PINV2" USING ENDING_AMOUNT,
+                                  WS-GOAL-AMT(WS-GOAL-IDX),
+                                  AGE,
+                                  WS-GOAL-AGE-ENTRY(WS-GOAL-IDX),
+                                  WS-GOAL-YEARS-ENTRY(WS-GOAL-IDX),
+                                  PERCENT_CHANGE_YEAR
+               MOVE WS-GOAL-AMT(WS-GOAL-IDX) TO WS-MONEY-RAW
+               PERFORM FORMAT-MONEY-PARA
+               MOVE WS-MONEY-FORMATTED TO GOAL_FORMAT
+               DISPLAY "GOAL " WS-GOAL-IDX ": " GOAL_FORMAT
+                 " - YEARS TO GOAL: "
+                 WS-GOAL-YEARS-ENTRY(WS-GOAL-IDX)
+                 " PROJECTED AGE: " WS-GOAL-AGE-ENTRY(WS-GOAL-IDX)
+               IF WS-INFLATION-RATE > 0 THEN
+                   CALL "PINFL" USING WS-GOAL-AMT(WS-GOAL-IDX),
+                                      WS-INFLATION-RATE,
+                                      WS-GOAL-YEARS-ENTRY(WS-GOAL-IDX),
+                                      WS-CURRENCY-SYMBOL,
+                                      WS-NOMINAL-GOAL-FORMAT,
+                                      WS-REAL-GOAL-FORMAT
+               END-IF
+           END-PERFORM
+           .
+           MOVE WS-GOAL-AMT(1) TO GOAL_AMOUNT
+           .
+           MOVE WS-GOAL-AGE-ENTRY(1) TO GOAL_AGE
+           .
+           MOVE WS-GOAL-YEARS-ENTRY(1) TO YEARS_TO_GROW
            .
+       SPEC-PARA.
            DISPLAY "ENTER YEARS OF GROWTH: " WITH NO ADVANCING
            ACCEPT YEARS_TO_GROW
            .
-           CALL "PINV3" USING PERCENT_CHANGE_YEAR,
-                              STARTING_AMOUNT,
-                              YEARS_TO_GROW,
-                              GOAL_FORMAT,
-                              DIFF_FORMAT
+           MOVE "CONSERVATIVE" TO WS-SCENARIO-LABEL(1)
+           MOVE "EXPECTED" TO WS-SCENARIO-LABEL(2)
+           MOVE "OPTIMISTIC" TO WS-SCENARIO-LABEL(3)
+           .
+           MOVE 0 TO WS-USE-HISTORICAL-RATES
+           .
+           IF RATES-IS-OPEN THEN
+               MOVE 0 TO WS-USER-RECOGNIZED
+               PERFORM UNTIL ANSWER-RECOGNIZED
+                   DISPLAY "USE HISTORICAL AVERAGE RETURNS FROM THE "
+                     "RATES REFERENCE FILE? [Y/n] " WITH NO ADVANCING
+                   ACCEPT USER_ANSWER
+                   CALL "PUser" USING USER_ANSWER,
+                                      WS-USE-HISTORICAL-RATES,
+                                      WS-USER-RECOGNIZED
+                   IF ANSWER-NOT-RECOGNIZED THEN
+                       DISPLAY "PLEASE ANSWER Y OR N."
+                   END-IF
+               END-PERFORM
+           END-IF
+           .
+           PERFORM VARYING WS-SCENARIO-IDX FROM 1 BY 1
+             UNTIL WS-SCENARIO-IDX > 3
+             MOVE WS-SCENARIO-IDX TO WS-RATE-KEY
+             MOVE 0 TO WS-RATE-LOOKUP-DONE
+             IF USE-HISTORICAL-RATES THEN
+                 READ RATES-FILE
+                   INVALID KEY
+                     CONTINUE
+                   NOT INVALID KEY
+                     MOVE RATE-HISTORICAL-RETURN TO
+                       WS-SCENARIO-RATE(WS-SCENARIO-IDX)
+                     DISPLAY "USING HISTORICAL "
+                       WS-SCENARIO-LABEL(WS-SCENARIO-IDX)
+                       " RETURN OF "
+                       WS-SCENARIO-RATE(WS-SCENARIO-IDX)
+                     MOVE 1 TO WS-RATE-LOOKUP-DONE
+                 END-READ
+             END-IF
+             IF WS-RATE-LOOKUP-DONE = 0 THEN
+                 DISPLAY "ENTER THE " WS-SCENARIO-LABEL(WS-SCENARIO-IDX)
+                   " ESTIMATED INTEREST RATE AS A DECIMAL: "
+                   WITH NO ADVANCING
+                 ACCEPT WS-SCENARIO-RATE(WS-SCENARIO-IDX)
+             END-IF
+             CALL "PINV3" USING WS-SCENARIO-RATE(WS-SCENARIO-IDX),
+                                STARTING_AMOUNT,
+                                YEARS_TO_GROW,
+                                WS-CURRENCY-SYMBOL,
+                                WS-SCENARIO-GOAL-FMT(WS-SCENARIO-IDX),
+                                WS-SCENARIO-DIFF-FMT(WS-SCENARIO-IDX)
+           END-PERFORM
+           .
+           DISPLAY "SCENARIO COMPARISON:"
+           .
+           PERFORM VARYING WS-SCENARIO-IDX FROM 1 BY 1
+             UNTIL WS-SCENARIO-IDX > 3
+             DISPLAY WS-SCENARIO-LABEL(WS-SCENARIO-IDX)
+               ": ENDING BALANCE " WS-SCENARIO-GOAL-FMT(WS-SCENARIO-IDX)
+               " GROWTH " WS-SCENARIO-DIFF-FMT(WS-SCENARIO-IDX)
+           END-PERFORM
+           .
+           MOVE WS-SCENARIO-RATE(2) TO PERCENT_CHANGE_YEAR
+           MOVE WS-SCENARIO-GOAL-FMT(2) TO GOAL_FORMAT
+           MOVE WS-SCENARIO-DIFF-FMT(2) TO DIFF_FORMAT
+           .
+           MOVE 0 TO GOAL_AGE
+           .
+
+       FORMAT-MONEY-PARA.
+           MOVE WS-MONEY-RAW TO WS-MONEY-EDITED
+           .
+           MOVE SPACES TO WS-MONEY-FORMATTED
+           .
+           STRING WS-CURRENCY-SYMBOL DELIMITED BY SIZE
+             FUNCTION TRIM(WS-MONEY-EDITED) DELIMITED BY SIZE
+             INTO WS-MONEY-FORMATTED
+           .
+
+       PRINT-REPORT-PARA.
+           MOVE STARTING_AMOUNT TO WS-MONEY-RAW
+           PERFORM FORMAT-MONEY-PARA
+           MOVE WS-MONEY-FORMATTED TO WS-STARTING-BALANCE-FMT
+           .
+           MOVE GOAL_AMOUNT TO WS-MONEY-RAW
+           PERFORM FORMAT-MONEY-PARA
+           MOVE WS-MONEY-FORMATTED TO WS-GOAL-AMOUNT-FMT
+           .
+           MOVE WS-CLIENT-ID TO RPT-CLIENT-ID
+           MOVE BIRTH_DAY_COMMON TO RPT-BIRTHDAY
+           MOVE AGE TO RPT-CURRENT-AGE
+           MOVE WS-STARTING-BALANCE-FMT TO RPT-STARTING-BALANCE
+           MOVE WS-REPORT-BALANCE-FMT TO RPT-ENDING-BALANCE
+           MOVE WS-GOAL-AMOUNT-FMT TO RPT-GOAL-AMOUNT
+           MOVE YEARS_TO_GROW TO RPT-YEARS-TO-GOAL
+           MOVE GOAL_AGE TO RPT-GOAL-AGE
+           .
+           WRITE INVESTMENT-REPORT-LINE
            .
 
-       RESET-PARA. *> IF I COMMENT IT OUT, THE PROGRAM BREAKS.
+       WRITE-AUDIT-PARA.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-FIELDS
+           .
+           MOVE WS-CURRENT-DATE TO AUD-RUN-DATE
+           .
+           MOVE WS-CURRENT-HOUR TO AUD-RUN-HOUR
+           .
+           MOVE WS-CURRENT-MINUTE TO AUD-RUN-MINUTE
+           .
+           MOVE WS-CURRENT-SECOND TO AUD-RUN-SECOND
+           .
+           MOVE WS-CLIENT-ID TO AUD-CLIENT-ID
+           .
+           MOVE BIRTH_YEAR TO AUD-BIRTH-YEAR
+           .
+           MOVE BIRTH_MONTH TO AUD-BIRTH-MONTH
+           .
+           MOVE BIRTH_DAY TO AUD-BIRTH-DAY
+           .
+           MOVE STARTING_AMOUNT TO AUD-STARTING-AMOUNT
+           .
+           MOVE GOAL_AMOUNT TO AUD-GOAL-AMOUNT
+           .
+           MOVE PERCENT_CHANGE_YEAR TO AUD-PERCENT-CHANGE-YEAR
+           .
+           MOVE YEARS_TO_GROW TO AUD-YEARS-TO-GROW
+           .
+           MOVE GOAL_AGE TO AUD-GOAL-AGE
+           .
+           WRITE AUDIT-LOG-RECORD
+           .
+
+       RESET-PARA.
            MOVE 0 TO STARTING_AMOUNT
            .
            MOVE 0 TO ENDING_AMOUNT
@@ -195,7 +871,17 @@
            .
            MOVE 0 TO DIFFERENCE_AMOUNT
            .
-           MOVE 1000000 TO GOAL_AMOUNT
+           MOVE WS-SHOP-DEFAULT-GOAL TO GOAL_AMOUNT
+           .
+           MOVE 0 TO INVEST_PERIODS_ELAPSED
+           .
+           MOVE 0 TO MONTHLY_CONTRIBUTION
+           .
+           MOVE WS-SHOP-DEFAULT-COMPOUND-FREQ TO COMPOUND_FREQUENCY
+           .
+           MOVE "MONTHLY" TO WS-PERIOD-LABEL
+           .
+           MOVE 1 TO WS-GOAL-COUNT
+           .
+           MOVE WS-SHOP-DEFAULT-INFLATION TO WS-INFLATION-RATE
            .
-           
-       STOP RUN. 
