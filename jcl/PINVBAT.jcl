@@ -0,0 +1,34 @@
+//PINVBAT JOB (ACCTNO),'NIGHTLY GOAL ESTIMATOR',CLASS=A,MSGCLASS=X,
+//             REGION=0M,NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* PINVBAT - RUNS THE INVESTMENT GOAL ESTIMATOR UNATTENDED      *
+//* AGAINST THE FULL CLIENT TRANSACTION FILE. SCHEDULED TO RUN   *
+//* OVERNIGHT SO THE BRANCH HAS PRINTED PROJECTIONS BY MORNING.  *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=PINVBAT
+//STEPLIB  DD DSN=PROD.INVEST.LOADLIB,DISP=SHR
+//TRANFILE DD DSN=PROD.INVEST.CLIENT.TRANFILE,DISP=SHR
+//*--------------------------------------------------------------*
+//* PINVRPT IS A CATALOGED DASD DATASET, NOT SYSOUT: THE          *
+//* RESTART/CHECKPOINT LOGIC REOPENS IT WITH OPEN EXTEND SO A     *
+//* RERUN AFTER AN ABEND PICKS UP WHERE THE LAST CHECKPOINT LEFT  *
+//* OFF. A SYSOUT DD IS A FRESH SPOOL DATASET EVERY STEP, SO IT   *
+//* CANNOT HOLD PARTIAL OUTPUT ACROSS JOB RUNS. THE PRINTED COPY  *
+//* OPERATIONS USES IS PRODUCED BY A SEPARATE PRINT STEP AGAINST  *
+//* THIS DATASET ONCE THE RUN COMPLETES CLEAN.                    *
+//*--------------------------------------------------------------*
+//PINVRPT  DD DSN=PROD.INVEST.PINVRPT.REPORT,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=103,BLKSIZE=0)
+//BROKFEED DD DSN=PROD.INVEST.BROKER.FEED,DISP=SHR
+//PINVCKPT DD DSN=PROD.INVEST.PINVBAT.CKPT,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=13,BLKSIZE=0)
+//AUDITLOG DD DSN=PROD.INVEST.AUDITLOG,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=60,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=A
+//SYSUDUMP DD SYSOUT=A
