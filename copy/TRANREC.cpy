@@ -0,0 +1,13 @@
+      *>-----------------------------------------------------------
+      *> TRANREC - BATCH TRANSACTION RECORD FOR PINVBAT.
+      *> ONE RECORD PER CLIENT TO BE PROJECTED IN A BATCH RUN.
+      *>-----------------------------------------------------------
+       01 CLIENT-TRANSACTION-RECORD.
+           05 TRN-CLIENT-ID           PIC 9(6).
+           05 TRN-BIRTH-YEAR          PIC 9(4).
+           05 TRN-BIRTH-MONTH         PIC 9(2).
+           05 TRN-BIRTH-DAY           PIC 9(2).
+           05 TRN-STARTING-AMOUNT     PIC 9(10).
+           05 TRN-PERCENT-RATE        PIC S99V9999.
+           05 TRN-GOAL-AMOUNT         PIC 9(10).
+           05 TRN-CURRENCY-SYMBOL     PIC X(1).
