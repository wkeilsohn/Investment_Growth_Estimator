@@ -0,0 +1,9 @@
+      *>-----------------------------------------------------------
+      *> FEEDREC - BROKERAGE FEED RECORD, ONE PER CLIENT/ACCOUNT.
+      *> SUPPLIED BY THE BROKERAGE'S NIGHTLY BALANCE FEED SO THE
+      *> ANALYST-ENTERED STARTING AMOUNT CAN BE RECONCILED AGAINST
+      *> THE BROKERAGE'S OWN RECORD OF THE ACCOUNT BALANCE.
+      *>-----------------------------------------------------------
+       01 FEED-RECORD.
+           05 FEED-CLIENT-ID          PIC 9(6).
+           05 FEED-REPORTED-BALANCE   PIC 9(10).
