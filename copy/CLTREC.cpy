@@ -0,0 +1,14 @@
+      *>-----------------------------------------------------------
+      *> CLTREC - CLIENT MASTER RECORD LAYOUT.
+      *> SHARED BY P1 (INTERACTIVE) AND PINVBAT (BATCH DRIVER) SO
+      *> A CLIENT'S PROFILE MEANS THE SAME THING IN EITHER PATH.
+      *>-----------------------------------------------------------
+       01 CLIENT-MASTER-RECORD.
+           05 CLM-CLIENT-ID           PIC 9(6).
+           05 CLM-BIRTH-YEAR          PIC 9(4).
+           05 CLM-BIRTH-MONTH         PIC 9(2).
+           05 CLM-BIRTH-DAY           PIC 9(2).
+           05 CLM-STARTING-AMOUNT     PIC 9(10).
+           05 CLM-GOAL-AMOUNT         PIC 9(10).
+           05 CLM-CURRENCY-SYMBOL     PIC X(1).
+           05 FILLER                  PIC X(10).
