@@ -0,0 +1,11 @@
+      *>-----------------------------------------------------------
+      *> SHOPDFLT - SHOP-WIDE DEFAULT ASSUMPTIONS, SINGLE RECORD.
+      *> MAINTAINED BY PSHOPDF AND READ BY P1 AT STARTUP SO A
+      *> SUPERVISOR CAN CHANGE THE DEFAULT GOAL AMOUNT, DEFAULT
+      *> COMPOUNDING FREQUENCY, AND DEFAULT INFLATION ASSUMPTION
+      *> WITHOUT A RECOMPILE.
+      *>-----------------------------------------------------------
+       01 SHOP-DEFAULTS-RECORD.
+           05 SHOP-DEFAULT-GOAL-AMOUNT         PIC 9(10).
+           05 SHOP-DEFAULT-COMPOUND-FREQUENCY  PIC 9(3).
+           05 SHOP-DEFAULT-INFLATION-RATE      PIC 99V9999.
