@@ -0,0 +1,9 @@
+      *>-----------------------------------------------------------
+      *> CKPTREC - RESTART CHECKPOINT RECORD FOR PINVBAT.
+      *> HOLDS THE POSITION OF THE LAST CLIENT SUCCESSFULLY
+      *> PROCESSED SO A RERUN AFTER AN ABEND CAN SKIP FORWARD
+      *> INSTEAD OF REPROCESSING THE WHOLE TRANSACTION FILE.
+      *>-----------------------------------------------------------
+       01 CHECKPOINT-RECORD.
+           05 CKPT-LAST-CLIENT-ID     PIC 9(6).
+           05 CKPT-RECORD-COUNT       PIC 9(7).
