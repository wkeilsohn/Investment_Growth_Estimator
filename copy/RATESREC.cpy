@@ -0,0 +1,10 @@
+      *>-----------------------------------------------------------
+      *> RATESREC - HISTORICAL AVERAGE ANNUAL MARKET RETURN BY
+      *> SCENARIO, KEYED BY RATE-SCENARIO-ID (1=CONSERVATIVE,
+      *> 2=EXPECTED, 3=OPTIMISTIC, MATCHING SPEC-PARA'S SCENARIO
+      *> TABLE IN P1). MAINTAINED SEPARATELY FROM THE PROGRAM SO
+      *> THE ASSUMED RETURNS CAN BE REFRESHED WITHOUT A RECOMPILE.
+      *>-----------------------------------------------------------
+       01 RATE-RECORD.
+           05 RATE-SCENARIO-ID        PIC 9(2).
+           05 RATE-HISTORICAL-RETURN  PIC S99V9999.
