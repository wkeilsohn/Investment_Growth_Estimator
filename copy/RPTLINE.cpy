@@ -0,0 +1,22 @@
+      *>-----------------------------------------------------------
+      *> RPTLINE - ONE-CLIENT PROJECTION SUMMARY REPORT LINE.
+      *> SHARED BY P1 (ONE LINE PER INTERACTIVE CYCLE) AND PINVBAT
+      *> (ONE LINE PER CLIENT IN THE TRANSACTION FILE) SO BOTH
+      *> PRODUCE THE SAME REPORT FORMAT.
+      *>-----------------------------------------------------------
+       01 INVESTMENT-REPORT-LINE.
+           05 RPT-CLIENT-ID           PIC 9(6).
+           05 FILLER                  PIC X(2) VALUE SPACES.
+           05 RPT-BIRTHDAY            PIC X(20).
+           05 FILLER                  PIC X(2) VALUE SPACES.
+           05 RPT-CURRENT-AGE         PIC ZZ9.
+           05 FILLER                  PIC X(2) VALUE SPACES.
+           05 RPT-STARTING-BALANCE    PIC X(18).
+           05 FILLER                  PIC X(2) VALUE SPACES.
+           05 RPT-ENDING-BALANCE      PIC X(18).
+           05 FILLER                  PIC X(2) VALUE SPACES.
+           05 RPT-GOAL-AMOUNT         PIC X(18).
+           05 FILLER                  PIC X(2) VALUE SPACES.
+           05 RPT-YEARS-TO-GOAL       PIC ZZ9.
+           05 FILLER                  PIC X(2) VALUE SPACES.
+           05 RPT-GOAL-AGE            PIC ZZ9.
