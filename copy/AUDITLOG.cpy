@@ -0,0 +1,23 @@
+      *>-----------------------------------------------------------
+      *> AUDITLOG - ONE LINE PER COMPLETED PROJECTION RUN, FOR
+      *> COMPLIANCE REVIEW. APPENDED TO BY P1 AT THE END OF EACH
+      *> INVEST-PARA CYCLE.
+      *>-----------------------------------------------------------
+       01 AUDIT-LOG-RECORD.
+           05 AUD-RUN-DATE.
+               10 AUD-RUN-YEAR         PIC 9(4).
+               10 AUD-RUN-MONTH        PIC 9(2).
+               10 AUD-RUN-DAY          PIC 9(2).
+           05 AUD-RUN-TIME.
+               10 AUD-RUN-HOUR         PIC 9(2).
+               10 AUD-RUN-MINUTE       PIC 9(2).
+               10 AUD-RUN-SECOND       PIC 9(2).
+           05 AUD-CLIENT-ID            PIC 9(6).
+           05 AUD-BIRTH-YEAR           PIC 9(4).
+           05 AUD-BIRTH-MONTH          PIC 9(2).
+           05 AUD-BIRTH-DAY            PIC 9(2).
+           05 AUD-STARTING-AMOUNT      PIC 9(10).
+           05 AUD-GOAL-AMOUNT          PIC 9(10).
+           05 AUD-PERCENT-CHANGE-YEAR  PIC S99V9999.
+           05 AUD-YEARS-TO-GROW        PIC 9(3).
+           05 AUD-GOAL-AGE             PIC 9(3).
