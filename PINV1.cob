@@ -0,0 +1,58 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PINV1.
+       AUTHOR. WILLIAM-KEILSOHN.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-CONTRIBUTION-TOTAL PIC 9(10) VALUE ZEROS.
+       01 WS-NET-ENDING-AMOUNT PIC 9(10) VALUE ZEROS.
+
+       LINKAGE SECTION.
+       01 STARTING_AMOUNT PIC 9(10) VALUE ZEROS.
+       01 ENDING_AMOUNT PIC 9(10) VALUE ZEROS.
+       01 PERIODS_ELAPSED PIC 9(3) VALUE ZEROS.
+       01 MONTHLY_CONTRIBUTION PIC 9(10) VALUE ZEROS.
+       01 COMPOUND_FREQUENCY PIC 9(3) VALUE 12.
+       01 DIFFERENCE_AMOUNT PIC S9(10) VALUE ZEROS.
+       01 PERCENT_CHANGE PIC S99V9999 VALUE ZEROS.
+       01 PERCENT_CHANGE_YEAR PIC S99V9999 VALUE ZEROS.
+
+       PROCEDURE DIVISION USING STARTING_AMOUNT,
+                                ENDING_AMOUNT,
+                                PERIODS_ELAPSED,
+                                MONTHLY_CONTRIBUTION,
+                                COMPOUND_FREQUENCY,
+                                DIFFERENCE_AMOUNT,
+                                PERCENT_CHANGE,
+                                PERCENT_CHANGE_YEAR.
+
+           COMPUTE WS-CONTRIBUTION-TOTAL =
+             MONTHLY_CONTRIBUTION * PERIODS_ELAPSED
+           .
+           IF ENDING_AMOUNT > WS-CONTRIBUTION-TOTAL THEN
+               COMPUTE WS-NET-ENDING-AMOUNT =
+                 ENDING_AMOUNT - WS-CONTRIBUTION-TOTAL
+           ELSE
+               MOVE 0 TO WS-NET-ENDING-AMOUNT
+           END-IF
+           .
+           COMPUTE DIFFERENCE_AMOUNT =
+             WS-NET-ENDING-AMOUNT - STARTING_AMOUNT
+           .
+           IF STARTING_AMOUNT = 0 OR PERIODS_ELAPSED = 0
+               OR WS-NET-ENDING-AMOUNT = 0 THEN
+               MOVE 0 TO PERCENT_CHANGE
+               MOVE 0 TO PERCENT_CHANGE_YEAR
+           ELSE
+               COMPUTE PERCENT_CHANGE =
+                 (WS-NET-ENDING-AMOUNT / STARTING_AMOUNT)
+                 ** (1 / PERIODS_ELAPSED) - 1
+               COMPUTE PERCENT_CHANGE_YEAR =
+                 ((1 + PERCENT_CHANGE) ** COMPOUND_FREQUENCY) - 1
+           END-IF
+           .
+
+           EXIT PROGRAM
+           .
